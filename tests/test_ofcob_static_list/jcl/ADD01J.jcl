@@ -0,0 +1,117 @@
+//ADD01J   JOB (ACCTNO),'DAILY ADDITION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//*  ADD01J - DAILY ADDITION RUN
+//*  STEP010 VALIDATES THE INPUT DATASETS ARE AVAILABLE, STEP020
+//*  RUNS THE ADD01 ACCUMULATOR, STEP030 PRINTS THE GENERATION
+//*  DATA GROUP (GDG) REPORT THAT STEP020 JUST CREATED.
+//*
+//*  PROD.ADD01.TRANSIN IS A VSAM KSDS MAINTAINED ONLINE BY ADD01M;
+//*  ADD01 OPENS IT INPUT/SEQUENTIAL SO THE NIGHTLY RUN PICKS UP
+//*  WHATEVER CORRECTIONS WERE KEYED DURING THE DAY.
+//*
+//*  PROD.ADD01.RPT AND PROD.ADD01.AUDIT ARE GDG BASES, ONE NEW
+//*  GENERATION PER DAY.  THE GDG BASES ARE DEFINED ONCE, OUTSIDE
+//*  OF THIS JOB, VIA IDCAMS DEFINE GDG ... (LIMIT(30) SCRATCH).
+//*
+//*  PROD.ADD01.GLEXTR IS A FIXED (NON-GDG) DATASET RECATALOGED EVERY
+//*  RUN; STEP015 DELETES ANY PRIOR GENERATION FIRST SO STEP020'S
+//*  DISP=(,CATLG,DELETE) ALLOCATION DOES NOT FAIL ON A RERUN.  EACH
+//*  DELETE IS FOLLOWED BY "IF LASTCC = 8 THEN SET MAXCC = 0", WHICH
+//*  TOLERATES ONLY THE "ENTRY NOT FOUND" RC=8 ON A DATASET'S
+//*  FIRST-EVER RUN AND LETS ANY OTHER DELETE FAILURE STOP THE JOB;
+//*  STEP020 ALSO CHECKS STEP015'S OWN CONDITION CODE SO IT DOES NOT
+//*  RUN AGAINST DATASETS THAT FAILED TO CLEAN UP.
+//*
+//*  PROD.ADD01.REJOUT, PROD.ADD01.RPT(+1) AND PROD.ADD01.AUDIT(+1)
+//*  ALL USE AN ABNORMAL DISPOSITION OF CATLG, NOT DELETE: ADD01 OPENS
+//*  THESE EXTEND (NOT OUTPUT) ON A CHECKPOINT RESTART SO IT CAN
+//*  APPEND ONTO WHATEVER PARTIAL GENERATION/DATASET SURVIVED THE
+//*  ABEND.  A DELETE ABNORMAL DISPOSITION WOULD SCRATCH THAT PARTIAL
+//*  OUTPUT THE MOMENT STEP020 ABENDS -- BEFORE ANY RESTART SUBMISSION
+//*  CAN RUN -- LEAVING OPEN EXTEND NOTHING TO APPEND TO.  REJOUT USES
+//*  STATUS MOD (NOT NEW) SO THE RESTART'S OWN ALLOCATION DOES NOT FAIL
+//*  WITH A DUPLICATE-DATASET-NAME ERROR AGAINST THE COPY STEP015 LEFT
+//*  CATALOGED; STEP015 STILL DELETES ANY LEFTOVER REJOUT FROM A PRIOR
+//*  DAY'S COMPLETED RUN, SO A FRESH (NON-RESTART) SUBMISSION STILL
+//*  STARTS REJOUT CLEAN (STATUS MOD CREATES IT WHEN IT IS NOT FOUND).
+//*
+//*  RPT AND AUDIT CANNOT USE MOD THE SAME WAY BECAUSE THEY ARE GDG
+//*  RELATIVE GENERATION (+1): A (+1) REFERENCE ALWAYS ALLOCATES THE
+//*  NEXT UNUSED GENERATION, EVEN ON A RESTART, SO RESUBMITTING WITH
+//*  RPTOUT/AUDITOUT UNCHANGED WOULD OPEN EXTEND ON A BRAND-NEW, EMPTY
+//*  GENERATION RATHER THAN THE PARTIAL ONE THE ABENDED ATTEMPT
+//*  ALREADY CATALOGED -- STRANDING THE PRE-ABEND REPORT/AUDIT LINES IN
+//*  AN ORPHANED EARLIER GENERATION STEP030 NEVER PRINTS.  SEE RESTART
+//*  BELOW FOR THE DD OVERRIDE THIS REQUIRES.
+//*
+//*  RESTART: RESUBMIT WITH RESTART=STEP020, CHANGE THE PARM RESTART
+//*  FLAG TO Y (PARM='ADD01RUNY'), AND OVERRIDE THE RPTOUT/AUDITOUT DD
+//*  STATEMENTS BELOW SO THEY REOPEN THE SAME GENERATION THE ABENDED
+//*  ATTEMPT ALREADY CREATED INSTEAD OF ALLOCATING A NEW ONE:
+//*    //RPTOUT   DD DSN=PROD.ADD01.RPT(0),DISP=(SHR,KEEP,KEEP)
+//*    //AUDITOUT DD DSN=PROD.ADD01.AUDIT(0),DISP=(SHR,KEEP,KEEP)
+//*  (0) IS THE MOST RECENT GENERATION, I.E. THE ONE STEP020'S ABENDED
+//*  ATTEMPT JUST CREATED; DISP=SHR LEAVES OPEN EXTEND SOMETHING TO
+//*  APPEND TO INSTEAD OF ALLOCATING YET ANOTHER NEW GENERATION.  CHKPT
+//*  IS A FIXED (NON-GDG) DATASET SO THE CHECKPOINT ITSELF SURVIVES
+//*  ACROSS RERUNS WITHOUT ANY OVERRIDE.
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  LISTCAT ENTRIES(PROD.ADD01.TRANSIN) ALL
+  LISTCAT ENTRIES(PROD.ADD01.CTLIN) ALL
+  LISTCAT ENTRIES(PROD.ADD01.CHKPT) ALL
+/*
+//*
+//STEP015  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.ADD01.REJOUT
+  IF LASTCC = 8 THEN SET MAXCC = 0
+  DELETE PROD.ADD01.GLEXTR
+  IF LASTCC = 8 THEN SET MAXCC = 0
+/*
+//*
+//STEP020  EXEC PGM=ADD01,PARM='ADD01RUNN',
+//             COND=((0,NE,STEP010),(0,NE,STEP015))
+//STEPLIB  DD  DSN=PROD.APPL.LOADLIB,DISP=SHR
+//TRANSIN  DD  DSN=PROD.ADD01.TRANSIN,DISP=SHR
+//CTLIN    DD  DSN=PROD.ADD01.CTLIN,DISP=SHR
+//CHKPT    DD  DSN=PROD.ADD01.CHKPT,DISP=SHR
+//REJOUT   DD  DSN=PROD.ADD01.REJOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RPTOUT   DD  DSN=PROD.ADD01.RPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//AUDITOUT DD  DSN=PROD.ADD01.AUDIT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//GLEXTR   DD  DSN=PROD.ADD01.GLEXTR,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*  ADD01 RETURNS RC=4 (NOT RC=0) WHEN THE CONTROL-TOTAL
+//*  RECONCILIATION IS OUT OF BALANCE, SO THE CONDITION CODE ITSELF
+//*  FLAGS AN OUT-OF-BALANCE DAY FOR OPERATIONS/SCHEDULER MONITORING.
+//*  STEP030'S COND ONLY BYPASSES THE REPORT PRINT WHEN STEP020 TRULY
+//*  FAILED (RC>4, E.G. A FILE OPEN FAILURE OR REFUSED RESTART) SO THE
+//*  REPORT -- INCLUDING THE OUT-OF-BALANCE STATUS LINE -- STILL GETS
+//*  PRINTED FOR REVIEW ON RC=4.  JCL COND TESTS "CODE OPERATOR
+//*  RC(STEP)", SO "BYPASS IF RC(STEP020) > 4" IS WRITTEN (4,LT,STEP020)
+//*  -- "4 IS LESS THAN RC(STEP020)" -- NOT (4,GT,STEP020).
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=(4,LT,STEP020)
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=PROD.ADD01.RPT(0),DISP=SHR
+//SYSUT2   DD  SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//SYSIN    DD  DUMMY
+//
