@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD01M.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANS-KEY
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+           COPY CPTRANS.
+       WORKING-STORAGE SECTION.
+       01 WS-TRANS-FILE-STATUS         PIC XX.
+       01 WS-SWITCHES.
+           05 WS-EXIT-SWITCH           PIC X VALUE 'N'.
+               88 WS-EXIT-REQUESTED          VALUE 'Y'.
+           05 WS-CORRECTION-SWITCH     PIC X VALUE 'Y'.
+               88 CORRECTION-VALID           VALUE 'Y'.
+               88 CORRECTION-INVALID         VALUE 'N'.
+       01 WS-MENU-CHOICE               PIC X.
+       01 WS-SEARCH-KEY                PIC X(6).
+       01 WS-CORRECTION-ERROR-MSG      PIC X(40).
+       SCREEN SECTION.
+       01 SCR-MENU-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 25 VALUE 'ADD01 TRANSACTION MAINTENANCE'.
+           05 LINE 4 COLUMN 10 VALUE
+               '1. INQUIRE/CORRECT A PENDING TRANSACTION'.
+           05 LINE 5 COLUMN 10 VALUE '2. EXIT'.
+           05 LINE 7 COLUMN 10 VALUE 'SELECTION:'.
+           05 LINE 7 COLUMN 21 PIC X TO WS-MENU-CHOICE.
+       01 SCR-INQUIRY-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 25 VALUE 'TRANSACTION INQUIRY/CORRECTION'.
+           05 LINE 4 COLUMN 10 VALUE 'TRANS KEY:'.
+           05 LINE 4 COLUMN 21 PIC X(6) TO WS-SEARCH-KEY.
+       01 SCR-NOT-FOUND-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 25 VALUE 'TRANSACTION INQUIRY/CORRECTION'.
+           05 LINE 4 COLUMN 10 VALUE 'TRANSACTION NOT FOUND:'.
+           05 LINE 4 COLUMN 34 PIC X(6) FROM WS-SEARCH-KEY.
+           05 LINE 6 COLUMN 10 VALUE 'PRESS ENTER TO CONTINUE'.
+       01 SCR-DETAIL-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 25 VALUE 'TRANSACTION INQUIRY/CORRECTION'.
+           05 LINE 4 COLUMN 10 VALUE 'TRANS KEY:'.
+           05 LINE 4 COLUMN 21 PIC X(6) FROM TRANS-KEY.
+           05 LINE 6 COLUMN 10 VALUE 'ITEM-01  :'.
+           05 LINE 6 COLUMN 21 PIC X(4) USING TRANS-ITEM-01.
+           05 LINE 7 COLUMN 10 VALUE 'ITEM-02  :'.
+           05 LINE 7 COLUMN 21 PIC X(4) USING TRANS-ITEM-02.
+           05 LINE 9 COLUMN 10 VALUE
+               'PRESS ENTER TO SAVE CORRECTIONS'.
+       01 SCR-CORRECTION-ERROR-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 25 VALUE 'TRANSACTION INQUIRY/CORRECTION'.
+           05 LINE 4 COLUMN 10 VALUE 'CORRECTION REJECTED:'.
+           05 LINE 4 COLUMN 32 PIC X(40) FROM WS-CORRECTION-ERROR-MSG.
+           05 LINE 6 COLUMN 10 VALUE 'PRESS ENTER TO RE-ENTER'.
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MENU
+               UNTIL WS-EXIT-REQUESTED
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O TRANS-FILE.
+
+       2000-PROCESS-MENU.
+           DISPLAY SCR-MENU-SCREEN
+           ACCEPT SCR-MENU-SCREEN
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1'
+                   PERFORM 2100-INQUIRE-TRANSACTION
+               WHEN '2'
+                   SET WS-EXIT-REQUESTED TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2100-INQUIRE-TRANSACTION.
+           DISPLAY SCR-INQUIRY-SCREEN
+           ACCEPT SCR-INQUIRY-SCREEN
+           MOVE WS-SEARCH-KEY TO TRANS-KEY
+           READ TRANS-FILE
+               INVALID KEY
+                   DISPLAY SCR-NOT-FOUND-SCREEN
+                   ACCEPT SCR-NOT-FOUND-SCREEN
+               NOT INVALID KEY
+                   PERFORM 2200-CORRECT-TRANSACTION
+           END-READ.
+
+       2200-CORRECT-TRANSACTION.
+           PERFORM 2210-ACCEPT-CORRECTION
+               WITH TEST AFTER
+               UNTIL CORRECTION-VALID
+           REWRITE TRANS-RECORD
+               INVALID KEY
+                   DISPLAY 'UPDATE FAILED FOR TRANSACTION: ' TRANS-KEY
+           END-REWRITE.
+
+       2210-ACCEPT-CORRECTION.
+           DISPLAY SCR-DETAIL-SCREEN
+           ACCEPT SCR-DETAIL-SCREEN
+           SET CORRECTION-VALID TO TRUE
+           IF TRANS-ITEM-01 NOT NUMERIC
+               SET CORRECTION-INVALID TO TRUE
+               MOVE 'ITEM-01 MUST BE NUMERIC - NOT SAVED'
+                   TO WS-CORRECTION-ERROR-MSG
+           END-IF
+           IF CORRECTION-VALID
+               IF TRANS-ITEM-02 NOT NUMERIC
+                   SET CORRECTION-INVALID TO TRUE
+                   MOVE 'ITEM-02 MUST BE NUMERIC - NOT SAVED'
+                       TO WS-CORRECTION-ERROR-MSG
+               END-IF
+           END-IF
+           IF CORRECTION-INVALID
+               DISPLAY SCR-CORRECTION-ERROR-SCREEN
+               ACCEPT SCR-CORRECTION-ERROR-SCREEN
+           END-IF.
+
+       3000-FINALIZE.
+           CLOSE TRANS-FILE.
