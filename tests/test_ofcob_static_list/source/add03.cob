@@ -1,12 +1,518 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADD01.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRANS-KEY
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT PRINT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHKPT-JOB-KEY
+               FILE STATUS IS WS-CHKPT-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO REJOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO CTLIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT GLEXTRACT-FILE ASSIGN TO GLEXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GLEXTRACT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+           COPY CPTRANS.
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01 PRINT-RECORD                PIC X(132).
+       FD  CHECKPOINT-FILE.
+           COPY CPCHKPT.
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+           COPY CPREJECT.
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+           COPY CPCTRL.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY CPAUDIT.
+       FD  GLEXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY CPEXTGL.
        WORKING-STORAGE SECTION.
        01 ITEM-01 PIC 9999.
        01 ITEM-02 PIC 9999.
-       PROCEDURE DIVISION.
-       MOVE 1234 TO ITEM-01.
-       MOVE 1234 TO ITEM-02.
-       ADD ITEM-01 TO ITEM-02.
-       DISPLAY ITEM-02.
+       01 WS-TRANS-FILE-STATUS PIC XX.
+       01 WS-PRINT-FILE-STATUS PIC XX.
+       01 WS-CHKPT-FILE-STATUS PIC XX.
+       01 WS-REJECT-FILE-STATUS PIC XX.
+       01 WS-CONTROL-FILE-STATUS PIC XX.
+       01 WS-AUDIT-FILE-STATUS PIC XX.
+       01 WS-GLEXTRACT-FILE-STATUS PIC XX.
+       01 WS-SWITCHES.
+           05 WS-EOF-SWITCH        PIC X VALUE 'N'.
+               88 END-OF-FILE             VALUE 'Y'.
+           05 WS-VALID-TRANS-SWITCH PIC X VALUE 'Y'.
+               88 VALID-TRANSACTION       VALUE 'Y'.
+               88 INVALID-TRANSACTION     VALUE 'N'.
+           05 WS-BALANCE-SWITCH    PIC X VALUE 'N'.
+               88 CONTROL-IN-BALANCE      VALUE 'Y'.
+               88 CONTROL-OUT-OF-BALANCE  VALUE 'N'.
+           05 WS-CHKPT-FOUND-SWITCH PIC X VALUE 'N'.
+               88 CHKPT-WAS-FOUND         VALUE 'Y'.
+       01 WS-RECORD-COUNT              PIC 9(6) VALUE ZERO.
+       01 WS-POSTED-COUNT              PIC 9(6) VALUE ZERO.
+       01 WS-REJECT-COUNT              PIC 9(6) VALUE ZERO.
+       01 WS-REJECT-REASON             PIC X(40).
+       01 WS-VAL-ITEM-01               PIC 9999.
+      * KNOWN LIMITATION: RESTART REPOSITIONS TO CHKPT-LAST-TRANS-KEY,
+      * I.E. THE LAST *CHECKPOINTED* RECORD, NOT THE LAST RECORD
+      * ACTUALLY PROCESSED BEFORE AN ABEND.  UP TO
+      * (WS-CHECKPOINT-INTERVAL - 1) RECORDS BETWEEN THE LAST
+      * CHECKPOINT AND THE ABEND ARE REPROCESSED ON RESTART, AND THEIR
+      * DETAIL/AUDIT/REJECT LINES ARE WRITTEN A SECOND TIME.  CLOSING
+      * THIS WINDOW TO ZERO WOULD REQUIRE CHECKPOINTING (REWRITING
+      * CHECKPOINT-RECORD) EVERY TRANSACTION, WHICH DEFEATS THE
+      * PURPOSE OF AN INTERVAL; THE AUDIT TRAIL (CPAUDIT) DISTINGUISHES
+      * THE TWO ATTEMPTS FOR THE SAME AUD-TRANS-KEY BY AUD-RUN-TIME, SO
+      * A REPLAYED TRANSACTION IS STILL TRACEABLE BY A HUMAN REVIEWING
+      * THE AUDIT TRAIL EVEN THOUGH IT IS NOT SUPPRESSED AUTOMATICALLY.
+       01 WS-CHECKPOINT-INTERVAL       PIC 9(4) VALUE 100.
+       01 WS-CHKPT-TIME                PIC 9(8).
+       01 WS-CONTROL-HASH-TOTAL        PIC 9(10) VALUE ZERO.
+       01 WS-COUNT-VARIANCE            PIC S9(6).
+       01 WS-HASH-VARIANCE             PIC S9(10).
+       01 WS-RUN-DATE-RAW              PIC 9(8).
+       01 WS-RUN-DATE.
+           05 WS-RUN-DATE-MM           PIC 99.
+           05 FILLER                   PIC X VALUE '/'.
+           05 WS-RUN-DATE-DD           PIC 99.
+           05 FILLER                   PIC X VALUE '/'.
+           05 WS-RUN-DATE-CCYY         PIC 9999.
+       01 WS-PAGE-COUNT                PIC 9(4) VALUE ZERO.
+       01 WS-LINE-COUNT                PIC 9(3) VALUE ZERO.
+       01 WS-LINES-PER-PAGE            PIC 9(3) VALUE 50.
+       01 WS-GRAND-TOTAL               PIC 9(8) VALUE ZERO.
+       01 WS-EXCEPTION-COUNT           PIC 9(6) VALUE ZERO.
+       01 WS-HOLD-EXC-KEY              PIC X(06).
+       01 WS-HOLD-EXC-MSG              PIC X(60).
+       01 WS-HOLD-DTL-KEY              PIC X(06).
+       01 WS-HOLD-DTL-ITEM-01          PIC 9999.
+       01 WS-HOLD-DTL-ITEM-02          PIC 9999.
+       01 WS-HOLD-DTL-RESULT           PIC 9999.
+       01 WS-HOLD-BAL-STATUS           PIC X(14).
+       01 WS-HOLD-AUD-STATUS           PIC X(01).
+       COPY CPADDRPT.
+       LINKAGE SECTION.
+       01 LS-PARM-AREA.
+           05 LS-PARM-LENGTH            PIC S9(4) COMP.
+           05 LS-PARM-DATA.
+               10 LS-JOB-NAME                PIC X(08).
+               10 LS-RESTART-FLAG            PIC X(01).
+                   88 LS-RESTART-REQUESTED          VALUE 'Y'.
+                   88 LS-NORMAL-START               VALUE 'N'.
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION
+               UNTIL END-OF-FILE
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RUN-DATE-MM
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RUN-DATE-DD
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RUN-DATE-CCYY
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-FILE-STATUS NOT = '00'
+               DISPLAY 'ADD01 - OPEN FAILED FOR TRANSIN, STATUS='
+                   WS-TRANS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHKPT-FILE-STATUS NOT = '00'
+               DISPLAY 'ADD01 - OPEN FAILED FOR CHKPT, STATUS='
+                   WS-CHKPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      * CHKPT-WAS-FOUND (NOT JUST LS-RESTART-REQUESTED) DRIVES EVERY
+      * EXTEND-VS-OUTPUT DECISION BELOW, SO A RESTART REQUEST THAT
+      * FINDS NO USABLE CHECKPOINT STILL OPENS THE REPORT/REJECT/AUDIT
+      * FILES OUTPUT (TRUNCATED) RATHER THAN APPENDING A SECOND FULL
+      * RUN'S WORTH OF LINES ONTO WHATEVER THEY ALREADY CONTAINED.
+           IF LS-RESTART-REQUESTED
+               PERFORM 1050-VALIDATE-RESTART-CHECKPOINT
+           END-IF
+           IF CHKPT-WAS-FOUND
+               OPEN EXTEND PRINT-FILE
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+           END-IF
+           IF WS-PRINT-FILE-STATUS NOT = '00'
+               DISPLAY 'ADD01 - OPEN FAILED FOR RPTOUT, STATUS='
+                   WS-PRINT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF CHKPT-WAS-FOUND
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF WS-REJECT-FILE-STATUS NOT = '00'
+               DISPLAY 'ADD01 - OPEN FAILED FOR REJOUT, STATUS='
+                   WS-REJECT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS NOT = '00'
+               DISPLAY 'ADD01 - OPEN FAILED FOR CTLIN, STATUS='
+                   WS-CONTROL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF CHKPT-WAS-FOUND
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'ADD01 - OPEN FAILED FOR AUDITOUT, STATUS='
+                   WS-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT GLEXTRACT-FILE
+           IF WS-GLEXTRACT-FILE-STATUS NOT = '00'
+               DISPLAY 'ADD01 - OPEN FAILED FOR GLEXTR, STATUS='
+                   WS-GLEXTRACT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF CHKPT-WAS-FOUND
+               PERFORM 1100-CHECK-RESTART
+           ELSE
+               READ TRANS-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+               END-READ
+           END-IF
+           PERFORM 1200-WRITE-REPORT-HEADINGS.
+
+       1050-VALIDATE-RESTART-CHECKPOINT.
+           MOVE LS-JOB-NAME TO CHKPT-JOB-KEY
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   DISPLAY
+                     'ADD01 - NO CHECKPOINT FOUND FOR ' LS-JOB-NAME
+                     ' - STARTING FROM BEGINNING OF FILE'
+                   SET LS-NORMAL-START TO TRUE
+               NOT INVALID KEY
+                   IF CHKPT-COMPLETE
+                       DISPLAY
+                         'ADD01 - CHECKPOINT FOR ' LS-JOB-NAME
+                         ' IS ALREADY MARKED COMPLETE - REFUSING TO '
+                         'RESTART A FINISHED RUN'
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   SET CHKPT-WAS-FOUND TO TRUE
+           END-READ.
+
+       1100-CHECK-RESTART.
+           MOVE CHKPT-RECORD-COUNT TO WS-RECORD-COUNT
+           MOVE CHKPT-RUNNING-TOTAL TO WS-GRAND-TOTAL
+           MOVE CHKPT-CONTROL-HASH-TOTAL
+               TO WS-CONTROL-HASH-TOTAL
+           MOVE CHKPT-POSTED-COUNT TO WS-POSTED-COUNT
+           MOVE CHKPT-REJECT-COUNT TO WS-REJECT-COUNT
+           MOVE CHKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+           MOVE CHKPT-PAGE-COUNT TO WS-PAGE-COUNT
+           PERFORM 1300-POSITION-FOR-RESTART.
+
+       1300-POSITION-FOR-RESTART.
+           READ TRANS-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ
+           PERFORM UNTIL END-OF-FILE
+                   OR TRANS-KEY > CHKPT-LAST-TRANS-KEY
+               READ TRANS-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+       1200-WRITE-REPORT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE SPACES TO WS-HEADING-LINE-1
+           MOVE 'DAILY ADDITION REGISTER' TO WS-HDR1-TITLE
+           MOVE 'RUN DATE: ' TO WS-HDR1-RUNDATE-LBL
+           MOVE WS-RUN-DATE TO WS-HDR1-RUN-DATE
+           MOVE 'PAGE:  ' TO WS-HDR1-PAGE-LBL
+           MOVE WS-PAGE-COUNT TO WS-HDR1-PAGE
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-1
+               AFTER ADVANCING PAGE
+           MOVE SPACES TO WS-HEADING-LINE-2
+           MOVE 'TRANS#' TO WS-HDR2-LBL1
+           MOVE 'ITEM-01' TO WS-HDR2-LBL2
+           MOVE 'ITEM-02' TO WS-HDR2-LBL3
+           MOVE 'RESULT' TO WS-HDR2-LBL4
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-2
+               AFTER ADVANCING 2 LINES
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 2050-VALIDATE-TRANSACTION
+           IF VALID-TRANSACTION
+               MOVE TRANS-ITEM-01 TO ITEM-01
+               MOVE TRANS-ITEM-02 TO ITEM-02
+               MOVE TRANS-KEY TO WS-HOLD-DTL-KEY
+               MOVE ITEM-01 TO WS-HOLD-DTL-ITEM-01
+               MOVE ITEM-02 TO WS-HOLD-DTL-ITEM-02
+               ADD ITEM-01 TO ITEM-02
+                   ON SIZE ERROR
+                       PERFORM 2100-HANDLE-ADD-SIZE-ERROR
+                   NOT ON SIZE ERROR
+                       PERFORM 2200-POST-TRANSACTION
+               END-ADD
+           ELSE
+               PERFORM 2300-REJECT-TRANSACTION
+           END-IF
+           PERFORM 2600-CHECKPOINT-IF-DUE
+           READ TRANS-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2050-VALIDATE-TRANSACTION.
+           SET VALID-TRANSACTION TO TRUE
+           IF TRANS-ITEM-01 NUMERIC
+               MOVE TRANS-ITEM-01 TO WS-VAL-ITEM-01
+               ADD WS-VAL-ITEM-01 TO WS-CONTROL-HASH-TOTAL
+                   ON SIZE ERROR
+                       PERFORM 2070-HANDLE-HASH-SIZE-ERROR
+               END-ADD
+           ELSE
+               SET INVALID-TRANSACTION TO TRUE
+               MOVE 'ITEM-01 IS NOT NUMERIC' TO WS-REJECT-REASON
+           END-IF
+           IF VALID-TRANSACTION
+               IF TRANS-ITEM-02 NOT NUMERIC
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE 'ITEM-02 IS NOT NUMERIC' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       2300-REJECT-TRANSACTION.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE TRANS-KEY TO REJ-TRANS-KEY
+           MOVE TRANS-ITEM-01 TO REJ-ITEM-01
+           MOVE TRANS-ITEM-02 TO REJ-ITEM-02
+           MOVE WS-REJECT-REASON TO REJ-REASON
+           WRITE REJECT-RECORD
+           MOVE TRANS-KEY TO WS-HOLD-EXC-KEY
+           MOVE WS-REJECT-REASON TO WS-HOLD-EXC-MSG
+           PERFORM 2150-WRITE-EXCEPTION-LINE.
+
+       2600-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL) = 0
+               SET CHKPT-IN-PROGRESS TO TRUE
+               PERFORM 2610-WRITE-CHECKPOINT
+           END-IF.
+
+       2610-WRITE-CHECKPOINT.
+           MOVE LS-JOB-NAME TO CHKPT-JOB-KEY
+           MOVE TRANS-KEY TO CHKPT-LAST-TRANS-KEY
+           MOVE WS-RECORD-COUNT TO CHKPT-RECORD-COUNT
+           MOVE WS-GRAND-TOTAL TO CHKPT-RUNNING-TOTAL
+           MOVE WS-CONTROL-HASH-TOTAL TO CHKPT-CONTROL-HASH-TOTAL
+           MOVE WS-POSTED-COUNT TO CHKPT-POSTED-COUNT
+           MOVE WS-REJECT-COUNT TO CHKPT-REJECT-COUNT
+           MOVE WS-EXCEPTION-COUNT TO CHKPT-EXCEPTION-COUNT
+           MOVE WS-PAGE-COUNT TO CHKPT-PAGE-COUNT
+           ACCEPT WS-CHKPT-TIME FROM TIME
+           STRING WS-RUN-DATE-RAW DELIMITED BY SIZE
+                  WS-CHKPT-TIME DELIMITED BY SIZE
+                  INTO CHKPT-TIMESTAMP
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       2070-HANDLE-HASH-SIZE-ERROR.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE TRANS-KEY TO WS-HOLD-EXC-KEY
+           MOVE 'CONTROL HASH TOTAL OVERFLOW - RECONCILIATION HASH '
+               TO WS-HOLD-EXC-MSG
+           PERFORM 2150-WRITE-EXCEPTION-LINE.
+
+       2100-HANDLE-ADD-SIZE-ERROR.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE TRANS-KEY TO WS-HOLD-EXC-KEY
+           MOVE 'ADD OVERFLOW - ITEM-01 + ITEM-02 EXCEEDS 9999'
+               TO WS-HOLD-EXC-MSG
+           PERFORM 2150-WRITE-EXCEPTION-LINE
+           MOVE 'E' TO WS-HOLD-AUD-STATUS
+           PERFORM 2700-WRITE-AUDIT-RECORD.
+
+       2150-WRITE-EXCEPTION-LINE.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADINGS
+           END-IF
+           MOVE SPACES TO WS-EXCEPTION-LINE
+           MOVE '*** ERROR - ' TO WS-EXC-PREFIX
+           MOVE WS-HOLD-EXC-KEY TO WS-EXC-TRANS-KEY
+           MOVE WS-HOLD-EXC-MSG TO WS-EXC-MESSAGE
+           WRITE PRINT-RECORD FROM WS-EXCEPTION-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       2200-POST-TRANSACTION.
+           MOVE ITEM-02 TO WS-HOLD-DTL-RESULT
+           ADD ITEM-02 TO WS-GRAND-TOTAL
+               ON SIZE ERROR
+                   PERFORM 2080-HANDLE-GRAND-TOTAL-SIZE-ERROR
+           END-ADD
+           ADD 1 TO WS-POSTED-COUNT
+           PERFORM 2500-WRITE-DETAIL-LINE
+           MOVE 'P' TO WS-HOLD-AUD-STATUS
+           PERFORM 2700-WRITE-AUDIT-RECORD.
+
+       2080-HANDLE-GRAND-TOTAL-SIZE-ERROR.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE TRANS-KEY TO WS-HOLD-EXC-KEY
+           MOVE 'RUNNING TOTAL OVERFLOW - ITEM-02 NOT ACCUMULATED '
+               TO WS-HOLD-EXC-MSG
+           PERFORM 2150-WRITE-EXCEPTION-LINE.
+
+       2700-WRITE-AUDIT-RECORD.
+           MOVE TRANS-KEY TO AUD-TRANS-KEY
+           MOVE WS-HOLD-DTL-ITEM-02 TO AUD-BEFORE-VALUE
+           MOVE ITEM-01 TO AUD-ADDED-VALUE
+           MOVE ITEM-02 TO AUD-AFTER-VALUE
+           MOVE WS-RUN-DATE-RAW TO AUD-RUN-DATE
+           ACCEPT AUD-RUN-TIME FROM TIME
+           MOVE LS-JOB-NAME TO AUD-JOB-NAME
+           MOVE WS-HOLD-AUD-STATUS TO AUD-STATUS
+           WRITE AUDIT-RECORD.
+
+       2500-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADINGS
+           END-IF
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-HOLD-DTL-KEY TO WS-DTL-TRANS-KEY
+           MOVE WS-HOLD-DTL-ITEM-01 TO WS-DTL-ITEM-01
+           MOVE WS-HOLD-DTL-ITEM-02 TO WS-DTL-ITEM-02
+           MOVE WS-HOLD-DTL-RESULT TO WS-DTL-RESULT
+           WRITE PRINT-RECORD FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       3000-FINALIZE.
+           PERFORM 3200-WRITE-REPORT-TOTALS
+           PERFORM 3100-RECONCILE-CONTROL-TOTALS
+           PERFORM 3300-WRITE-GL-EXTRACT
+           SET CHKPT-COMPLETE TO TRUE
+           PERFORM 2610-WRITE-CHECKPOINT
+           CLOSE TRANS-FILE
+           CLOSE PRINT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE REJECT-FILE
+           CLOSE CONTROL-FILE
+           CLOSE AUDIT-FILE
+           CLOSE GLEXTRACT-FILE.
+
+       3300-WRITE-GL-EXTRACT.
+           MOVE WS-RUN-DATE-RAW TO GLX-RUN-DATE
+           MOVE LS-JOB-NAME TO GLX-JOB-ID
+           MOVE WS-GRAND-TOTAL TO GLX-FINAL-TOTAL
+           MOVE WS-POSTED-COUNT TO GLX-RECORD-COUNT
+           WRITE GLEXTRACT-RECORD.
+
+       3100-RECONCILE-CONTROL-TOTALS.
+           READ CONTROL-FILE
+               AT END
+                   MOVE ZERO TO CTL-EXPECTED-COUNT
+                   MOVE ZERO TO CTL-EXPECTED-HASH-TOTAL
+           END-READ
+           IF WS-RECORD-COUNT = CTL-EXPECTED-COUNT
+                   AND WS-CONTROL-HASH-TOTAL = CTL-EXPECTED-HASH-TOTAL
+               SET CONTROL-IN-BALANCE TO TRUE
+               MOVE 'IN BALANCE' TO WS-HOLD-BAL-STATUS
+           ELSE
+               SET CONTROL-OUT-OF-BALANCE TO TRUE
+               MOVE 'OUT OF BALANCE' TO WS-HOLD-BAL-STATUS
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           COMPUTE WS-COUNT-VARIANCE =
+               WS-RECORD-COUNT - CTL-EXPECTED-COUNT
+           COMPUTE WS-HASH-VARIANCE =
+               WS-CONTROL-HASH-TOTAL - CTL-EXPECTED-HASH-TOTAL
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADINGS
+           END-IF
+           MOVE SPACES TO WS-BALANCE-HEADING-LINE
+           MOVE 'CONTROL-TOTAL RECONCILIATION:' TO WS-BAL-HDR-LABEL
+           WRITE PRINT-RECORD FROM WS-BALANCE-HEADING-LINE
+               AFTER ADVANCING 2 LINES
+           ADD 1 TO WS-LINE-COUNT
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADINGS
+           END-IF
+           MOVE SPACES TO WS-BALANCE-STATUS-LINE
+           MOVE 'STATUS: ' TO WS-BAL-LBL1
+           MOVE WS-HOLD-BAL-STATUS TO WS-BAL-STATUS
+           MOVE 'CT-VARIANCE:' TO WS-BAL-LBL2
+           MOVE WS-COUNT-VARIANCE TO WS-BAL-COUNT-VARIANCE
+           MOVE '  HASH-VARIANCE:' TO WS-BAL-LBL3
+           MOVE WS-HASH-VARIANCE TO WS-BAL-HASH-VARIANCE
+           WRITE PRINT-RECORD FROM WS-BALANCE-STATUS-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       3200-WRITE-REPORT-TOTALS.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADINGS
+           END-IF
+           MOVE SPACES TO WS-TOTAL-LINE
+           MOVE 'DAILY TOTAL ITEM-02 AMOUNT:' TO WS-TOT-LABEL
+           MOVE WS-GRAND-TOTAL TO WS-TOT-GRAND-TOTAL
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE
+               AFTER ADVANCING 2 LINES
+           ADD 1 TO WS-LINE-COUNT
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADINGS
+           END-IF
+           MOVE SPACES TO WS-EXCEPTION-TOTAL-LINE
+           MOVE 'TOTAL ADD OVERFLOW COUNT:  ' TO WS-EXC-TOT-LABEL
+           MOVE WS-EXCEPTION-COUNT TO WS-TOT-EXCEPTION-COUNT
+           WRITE PRINT-RECORD FROM WS-EXCEPTION-TOTAL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADINGS
+           END-IF
+           MOVE SPACES TO WS-REJECT-TOTAL-LINE
+           MOVE 'TOTAL REJECTED TRANS COUNT:' TO WS-REJ-TOT-LABEL
+           MOVE WS-REJECT-COUNT TO WS-TOT-REJECT-COUNT
+           WRITE PRINT-RECORD FROM WS-REJECT-TOTAL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT.
