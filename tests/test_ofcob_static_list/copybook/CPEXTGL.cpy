@@ -0,0 +1,9 @@
+      *****************************************************
+      * CPEXTGL - ADD01 DAILY TOTAL EXTRACT FOR THE GL INTERFACE
+      *****************************************************
+       01 GLEXTRACT-RECORD.
+           05 GLX-RUN-DATE             PIC 9(08).
+           05 GLX-JOB-ID               PIC X(08).
+           05 GLX-FINAL-TOTAL          PIC 9(10).
+           05 GLX-RECORD-COUNT         PIC 9(06).
+           05 FILLER                   PIC X(48).
