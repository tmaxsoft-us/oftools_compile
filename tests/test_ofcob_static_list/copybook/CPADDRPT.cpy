@@ -0,0 +1,73 @@
+      *****************************************************
+      * CPADDRPT - DAILY ADDITION REGISTER PRINT LINE LAYOUTS
+      *****************************************************
+      * NOTE: every 01-level below except WS-HEADING-LINE-1 is a
+      * REDEFINES of the same storage, so none of these entries may
+      * carry a VALUE clause (VALUE on an item subordinate to a
+      * REDEFINES is non-standard and is not reapplied on each WRITE).
+      * All literal captions are named here and MOVEd into the record
+      * by the PROCEDURE DIVISION paragraph that builds each line,
+      * immediately before the corresponding WRITE.
+       01 WS-HEADING-LINE-1.
+           10 FILLER               PIC X(01).
+           10 WS-HDR1-TITLE        PIC X(24).
+           10 WS-HDR1-RUNDATE-LBL  PIC X(10).
+           10 WS-HDR1-RUN-DATE     PIC X(10).
+           10 WS-HDR1-PAGE-LBL     PIC X(07).
+           10 WS-HDR1-PAGE         PIC ZZZ9.
+           10 FILLER               PIC X(76).
+       01 WS-HEADING-LINE-2 REDEFINES WS-HEADING-LINE-1.
+           10 FILLER               PIC X(01).
+           10 WS-HDR2-LBL1         PIC X(06).
+           10 FILLER               PIC X(03).
+           10 WS-HDR2-LBL2         PIC X(07).
+           10 FILLER               PIC X(03).
+           10 WS-HDR2-LBL3         PIC X(07).
+           10 FILLER               PIC X(03).
+           10 WS-HDR2-LBL4         PIC X(06).
+           10 FILLER               PIC X(96).
+       01 WS-DETAIL-LINE REDEFINES WS-HEADING-LINE-1.
+           10 FILLER               PIC X(01).
+           10 WS-DTL-TRANS-KEY     PIC X(06).
+           10 FILLER               PIC X(03).
+           10 WS-DTL-ITEM-01       PIC ZZZ9.
+           10 FILLER               PIC X(06).
+           10 WS-DTL-ITEM-02       PIC ZZZ9.
+           10 FILLER               PIC X(06).
+           10 WS-DTL-RESULT        PIC ZZZ9.
+           10 FILLER               PIC X(98).
+       01 WS-EXCEPTION-LINE REDEFINES WS-HEADING-LINE-1.
+           10 FILLER               PIC X(01).
+           10 WS-EXC-PREFIX        PIC X(12).
+           10 WS-EXC-TRANS-KEY     PIC X(06).
+           10 FILLER               PIC X(01).
+           10 WS-EXC-MESSAGE       PIC X(60).
+           10 FILLER               PIC X(52).
+       01 WS-TOTAL-LINE REDEFINES WS-HEADING-LINE-1.
+           10 FILLER               PIC X(01).
+           10 WS-TOT-LABEL         PIC X(27).
+           10 WS-TOT-GRAND-TOTAL   PIC ZZZ,ZZZ,ZZ9.
+           10 FILLER               PIC X(93).
+       01 WS-EXCEPTION-TOTAL-LINE REDEFINES WS-HEADING-LINE-1.
+           10 FILLER               PIC X(01).
+           10 WS-EXC-TOT-LABEL     PIC X(27).
+           10 WS-TOT-EXCEPTION-COUNT PIC ZZZ,ZZ9.
+           10 FILLER               PIC X(97).
+       01 WS-REJECT-TOTAL-LINE REDEFINES WS-HEADING-LINE-1.
+           10 FILLER               PIC X(01).
+           10 WS-REJ-TOT-LABEL     PIC X(27).
+           10 WS-TOT-REJECT-COUNT  PIC ZZZ,ZZ9.
+           10 FILLER               PIC X(97).
+       01 WS-BALANCE-HEADING-LINE REDEFINES WS-HEADING-LINE-1.
+           10 FILLER               PIC X(01).
+           10 WS-BAL-HDR-LABEL     PIC X(30).
+           10 FILLER               PIC X(101).
+       01 WS-BALANCE-STATUS-LINE REDEFINES WS-HEADING-LINE-1.
+           10 FILLER               PIC X(01).
+           10 WS-BAL-LBL1          PIC X(08).
+           10 WS-BAL-STATUS        PIC X(14).
+           10 WS-BAL-LBL2          PIC X(12).
+           10 WS-BAL-COUNT-VARIANCE PIC -(6)9.
+           10 WS-BAL-LBL3          PIC X(16).
+           10 WS-BAL-HASH-VARIANCE PIC -(10)9.
+           10 FILLER               PIC X(63).
