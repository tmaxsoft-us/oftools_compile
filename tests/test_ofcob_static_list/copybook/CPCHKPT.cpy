@@ -0,0 +1,17 @@
+      *****************************************************
+      * CPCHKPT - ADD01 CHECKPOINT/RESTART RECORD LAYOUT
+      *****************************************************
+       01 CHECKPOINT-RECORD.
+           05 CHKPT-JOB-KEY          PIC X(08).
+           05 CHKPT-LAST-TRANS-KEY   PIC X(06).
+           05 CHKPT-RECORD-COUNT     PIC 9(06).
+           05 CHKPT-RUNNING-TOTAL    PIC 9(08).
+           05 CHKPT-CONTROL-HASH-TOTAL PIC 9(10).
+           05 CHKPT-POSTED-COUNT     PIC 9(06).
+           05 CHKPT-REJECT-COUNT     PIC 9(06).
+           05 CHKPT-EXCEPTION-COUNT  PIC 9(06).
+           05 CHKPT-PAGE-COUNT       PIC 9(04).
+           05 CHKPT-TIMESTAMP        PIC X(16).
+           05 CHKPT-STATUS           PIC X(01).
+               88 CHKPT-IN-PROGRESS        VALUE 'I'.
+               88 CHKPT-COMPLETE           VALUE 'C'.
