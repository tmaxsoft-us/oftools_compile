@@ -0,0 +1,7 @@
+      *****************************************************
+      * CPCTRL - ADD01 UPSTREAM CONTROL-TOTAL RECORD LAYOUT
+      *****************************************************
+       01 CONTROL-RECORD.
+           05 CTL-EXPECTED-COUNT       PIC 9(06).
+           05 CTL-EXPECTED-HASH-TOTAL  PIC 9(10).
+           05 FILLER                   PIC X(64).
