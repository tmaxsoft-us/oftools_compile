@@ -0,0 +1,9 @@
+      *****************************************************
+      * CPREJECT - ADD01 REJECT/SUSPENSE RECORD LAYOUT
+      *****************************************************
+       01 REJECT-RECORD.
+           05 REJ-TRANS-KEY          PIC X(06).
+           05 REJ-ITEM-01            PIC X(04).
+           05 REJ-ITEM-02            PIC X(04).
+           05 REJ-REASON             PIC X(40).
+           05 FILLER                 PIC X(26).
