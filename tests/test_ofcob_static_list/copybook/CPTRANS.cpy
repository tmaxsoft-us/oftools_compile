@@ -0,0 +1,8 @@
+      *****************************************************
+      * CPTRANS - DAILY ADD01 TRANSACTION RECORD LAYOUT
+      *****************************************************
+       01 TRANS-RECORD.
+           05 TRANS-KEY            PIC X(6).
+           05 TRANS-ITEM-01        PIC X(4).
+           05 TRANS-ITEM-02        PIC X(4).
+           05 FILLER               PIC X(66).
