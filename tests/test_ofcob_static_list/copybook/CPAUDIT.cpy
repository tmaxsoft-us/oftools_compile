@@ -0,0 +1,15 @@
+      *****************************************************
+      * CPAUDIT - ADD01 TRANSACTION AUDIT TRAIL RECORD LAYOUT
+      *****************************************************
+       01 AUDIT-RECORD.
+           05 AUD-TRANS-KEY            PIC X(06).
+           05 AUD-BEFORE-VALUE         PIC 9(04).
+           05 AUD-ADDED-VALUE          PIC 9(04).
+           05 AUD-AFTER-VALUE          PIC 9(04).
+           05 AUD-RUN-DATE             PIC 9(08).
+           05 AUD-RUN-TIME             PIC 9(08).
+           05 AUD-JOB-NAME             PIC X(08).
+           05 AUD-STATUS               PIC X(01).
+               88 AUD-POSTED                  VALUE 'P'.
+               88 AUD-REJECTED-SIZE-ERROR     VALUE 'E'.
+           05 FILLER                   PIC X(37).
